@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB07.
+      ***************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = MONTIVAL JUNIOR
+      * OBJETIVO = IMPRIMIR UM CONTRACHEQUE POR FUNCIONARIO,
+      * CRUZANDO O ARQUIVO MESTRE COM O ARQUIVO DE CALCULO
+      * DE FOLHA, COM QUEBRA DE PAGINA ENTRE FUNCIONARIOS
+      * DATA = 09/08/2026
+      ***************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO "EMPFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WRK-FUNC-CPF
+               FILE STATUS IS WRK-FS-EMPLOYEE.
+           SELECT FOLHA-CALCULO-FILE
+               ASSIGN TO "FOLHAFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WRK-FOLHA-CPF
+               FILE STATUS IS WRK-FS-FOLHA.
+           SELECT CONTRACHEQUE-FILE
+               ASSIGN TO "CONTRACHQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CONTRA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY CADASTRO-FUNCIONARIO.
+       FD  FOLHA-CALCULO-FILE.
+           COPY CALCULO-FOLHA.
+       FD  CONTRACHEQUE-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  WRK-LINHA-REL PIC X(080).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-EMPLOYEE   PIC X(02) VALUE ZEROS.
+       77 WRK-FS-FOLHA      PIC X(02) VALUE ZEROS.
+       77 WRK-FS-CONTRA     PIC X(02) VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO   PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO          VALUE 'S'.
+       77 WRK-INSS-ED       PIC $ZZZ.ZZ9,99.
+       77 WRK-IRRF-ED       PIC $ZZZ.ZZ9,99.
+       77 WRK-DESC-ED       PIC $ZZZ.ZZ9,99.
+       77 WRK-LIQ-ED        PIC $ZZZ.ZZ9,99.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR THRU 2000-EXIT
+               UNTIL FIM-DO-ARQUIVO.
+           PERFORM 9999-FINALIZAR THRU 9999-EXIT.
+           STOP RUN.
+
+      ***************************************************
+      * ABRE OS ARQUIVOS E LE O PRIMEIRO FUNCIONARIO
+      ***************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF WRK-FS-EMPLOYEE NOT = '00'
+               DISPLAY 'ERRO AO ABRIR EMPLOYEE-MASTER - FS='
+                   WRK-FS-EMPLOYEE
+               GO TO 9999-EXIT
+           END-IF.
+           OPEN INPUT FOLHA-CALCULO-FILE.
+           IF WRK-FS-FOLHA NOT = '00'
+               DISPLAY 'ERRO AO ABRIR FOLHA-CALCULO - FS='
+                   WRK-FS-FOLHA
+               CLOSE EMPLOYEE-MASTER-FILE
+               GO TO 9999-EXIT
+           END-IF.
+           OPEN OUTPUT CONTRACHEQUE-FILE.
+           IF WRK-FS-CONTRA NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CONTRACHEQUE - FS='
+                   WRK-FS-CONTRA
+               CLOSE EMPLOYEE-MASTER-FILE
+               CLOSE FOLHA-CALCULO-FILE
+               GO TO 9999-EXIT
+           END-IF.
+           PERFORM 8000-LER-PROXIMO THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * PARA CADA FUNCIONARIO, BUSCA A FOLHA CALCULADA E
+      * IMPRIME O CONTRACHEQUE
+      ***************************************************
+       2000-PROCESSAR.
+           PERFORM 3000-LOCALIZAR-FOLHA THRU 3000-EXIT.
+           PERFORM 4000-IMPRIMIR-CONTRACHEQUE THRU 4000-EXIT.
+           PERFORM 8000-LER-PROXIMO THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * BUSCA O CALCULO DE FOLHA DO FUNCIONARIO PELO CPF
+      ***************************************************
+       3000-LOCALIZAR-FOLHA.
+           MOVE WRK-FUNC-CPF TO WRK-FOLHA-CPF.
+           READ FOLHA-CALCULO-FILE
+               INVALID KEY
+                   MOVE ZERO TO WRK-FOLHA-SALARIO-BRUTO
+                   MOVE ZERO TO WRK-FOLHA-VALOR-INSS
+                   MOVE ZERO TO WRK-FOLHA-VALOR-IRRF
+                   MOVE ZERO TO WRK-FOLHA-TOTAL-DESC
+                   MOVE ZERO TO WRK-FOLHA-SALARIO-LIQ
+           END-READ.
+       3000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * MONTA OS CAMPOS EDITADOS E IMPRIME O CONTRACHEQUE
+      * DESTE FUNCIONARIO, UM POR PAGINA
+      ***************************************************
+       4000-IMPRIMIR-CONTRACHEQUE.
+           MOVE WRK-FUNC-CPF TO WRK-FUNC-CPF-ED.
+           MOVE WRK-FUNC-SALARIO TO WRK-FUNC-SALARIO-ED.
+           MOVE WRK-FOLHA-VALOR-INSS TO WRK-INSS-ED.
+           MOVE WRK-FOLHA-VALOR-IRRF TO WRK-IRRF-ED.
+           MOVE WRK-FOLHA-TOTAL-DESC TO WRK-DESC-ED.
+           MOVE WRK-FOLHA-SALARIO-LIQ TO WRK-LIQ-ED.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'EMPRESA EXEMPLO LTDA - CONTRACHEQUE'
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING PAGE.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'FUNCIONARIO: ' WRK-FUNC-NOME
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'CPF: ' WRK-FUNC-CPF-ED
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 1 LINES.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'SALARIO BRUTO : ' WRK-FUNC-SALARIO-ED
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'DESCONTO INSS : ' WRK-INSS-ED
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 1 LINES.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'DESCONTO IRRF : ' WRK-IRRF-ED
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 1 LINES.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'TOTAL DESCONTOS : ' WRK-DESC-ED
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 1 LINES.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'SALARIO LIQUIDO : ' WRK-LIQ-ED
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 2 LINES.
+       4000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * LE O PROXIMO FUNCIONARIO DO ARQUIVO MESTRE
+      ***************************************************
+       8000-LER-PROXIMO.
+           READ EMPLOYEE-MASTER-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * FECHA OS ARQUIVOS
+      ***************************************************
+       9999-FINALIZAR.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE FOLHA-CALCULO-FILE.
+           CLOSE CONTRACHEQUE-FILE.
+       9999-EXIT.
+           EXIT.
