@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB13.
+      ***************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = MONTIVAL JUNIOR
+      * OBJETIVO = SUBROTINA QUE CALCULA OS DOIS DIGITOS
+      * VERIFICADORES DO CPF (MODULO 11) E INFORMA SE OS
+      * DIGITOS RECEBIDOS CONFEREM, PARA USO COMUM PELOS
+      * PROGRAMAS DE CAPTURA INTERATIVA (PROGCOB05) E EM
+      * LOTE (PROGCOB08), EVITANDO DUAS COPIAS DO MESMO
+      * CALCULO
+      * DATA = 09/08/2026
+      ***************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WRK-CPF-TAB.
+           05 WRK-CPF-DIG PIC 9 OCCURS 11 TIMES.
+       77 WRK-DV-CALC1   PIC 9     VALUE ZERO.
+       77 WRK-DV-CALC2   PIC 9     VALUE ZERO.
+       77 WRK-SOMA       PIC 9(04) VALUE ZERO COMP.
+       77 WRK-PESO       PIC 9(02) VALUE ZERO COMP.
+       77 WRK-QUOCIENTE  PIC 9(02) VALUE ZERO COMP.
+       77 WRK-RESTO      PIC 9(02) VALUE ZERO COMP.
+       77 WRK-IDX        PIC 9(02) VALUE ZERO COMP.
+       LINKAGE SECTION.
+       01  LK-CPF        PIC X(11).
+       01  LK-CPF-OK     PIC X(01).
+           88 LK-CPF-VALIDO          VALUE 'S'.
+           88 LK-CPF-INVALIDO        VALUE 'N'.
+       PROCEDURE DIVISION USING LK-CPF LK-CPF-OK.
+       0000-MAINLINE.
+           PERFORM 1000-VALIDAR-CPF THRU 1000-EXIT.
+           GOBACK.
+
+      ***************************************************
+      * CALCULA OS DOIS DIGITOS VERIFICADORES E COMPARA
+      * COM OS DIGITOS 10 E 11 DO CPF RECEBIDO
+      ***************************************************
+       1000-VALIDAR-CPF.
+           MOVE LK-CPF TO WRK-CPF-TAB.
+           SET LK-CPF-VALIDO TO TRUE.
+      *        1O DIGITO VERIFICADOR - PESOS DE 10 A 2
+           MOVE ZERO TO WRK-SOMA.
+           MOVE 10 TO WRK-PESO.
+           MOVE 1 TO WRK-IDX.
+           PERFORM 1100-SOMAR-DIGITO THRU 1100-EXIT
+               9 TIMES.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE ZERO TO WRK-DV-CALC1
+           ELSE
+               COMPUTE WRK-DV-CALC1 = 11 - WRK-RESTO
+           END-IF.
+           IF WRK-DV-CALC1 NOT = WRK-CPF-DIG (10)
+               SET LK-CPF-INVALIDO TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+      *        2O DIGITO VERIFICADOR - PESOS DE 11 A 2
+           MOVE ZERO TO WRK-SOMA.
+           MOVE 11 TO WRK-PESO.
+           MOVE 1 TO WRK-IDX.
+           PERFORM 1100-SOMAR-DIGITO THRU 1100-EXIT
+               10 TIMES.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE ZERO TO WRK-DV-CALC2
+           ELSE
+               COMPUTE WRK-DV-CALC2 = 11 - WRK-RESTO
+           END-IF.
+           IF WRK-DV-CALC2 NOT = WRK-CPF-DIG (11)
+               SET LK-CPF-INVALIDO TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * SOMA UM DIGITO PELO SEU PESO E AVANCA O INDICE -
+      * REUTILIZADA PELOS DOIS CALCULOS DE DIGITO VERIFICADOR
+      ***************************************************
+       1100-SOMAR-DIGITO.
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-CPF-DIG (WRK-IDX) * WRK-PESO).
+           SUBTRACT 1 FROM WRK-PESO.
+           ADD 1 TO WRK-IDX.
+       1100-EXIT.
+           EXIT.
