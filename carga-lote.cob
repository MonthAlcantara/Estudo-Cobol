@@ -0,0 +1,315 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB08.
+      ***************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = MONTIVAL JUNIOR
+      * OBJETIVO = CARGA EM LOTE DE FUNCIONARIOS A PARTIR
+      * DE UM ARQUIVO SEQUENCIAL DE TRANSACOES (CPF, NOME
+      * E SALARIO), APLICANDO AS MESMAS VALIDACOES DA
+      * DIGITACAO INTERATIVA (PROGCOB04/PROGCOB05) SEM
+      * EXIGIR UM OPERADOR NO CONSOLE
+      * DATA = 09/08/2026
+      * ALTERADO = 09/08/2026 - GRAVA CHECKPOINT PERIODICO DA
+      * POSICAO NO ARQUIVO DE TRANSACOES, PULANDO OS REGISTROS
+      * JA PROCESSADOS QUANDO O LOTE E REINICIADO APOS UMA
+      * INTERRUPCAO
+      ***************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACAO-FILE
+               ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRANSACAO.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO "EMPFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WRK-FUNC-CPF
+               FILE STATUS IS WRK-FS-EMPLOYEE.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CHECKPOINT.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITLOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACAO-FILE.
+       01  WRK-TRANS-REG.
+           05 WRK-TRANS-CPF          PIC X(11).
+           05 WRK-TRANS-NOME         PIC X(20).
+           05 WRK-TRANS-SALARIO      PIC 9(06)V99.
+           05 WRK-TRANS-DEPARTAMENTO PIC X(04).
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY CADASTRO-FUNCIONARIO.
+       FD  CHECKPOINT-FILE.
+       01  WRK-CKPT-REG.
+           05 WRK-CKPT-QTD            PIC 9(06).
+           05 WRK-CKPT-QTD-LIDOS      PIC 9(06).
+           05 WRK-CKPT-QTD-GRAVADOS   PIC 9(06).
+           05 WRK-CKPT-QTD-REJEITADOS PIC 9(06).
+       FD  AUDIT-LOG-FILE.
+           COPY REGISTRO-AUDITORIA.
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-TRANSACAO  PIC X(02) VALUE ZEROS.
+       77 WRK-FS-EMPLOYEE   PIC X(02) VALUE ZEROS.
+       77 WRK-FS-CHECKPOINT PIC X(02) VALUE ZEROS.
+       77 WRK-FS-AUDITLOG   PIC X(02) VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO   PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO          VALUE 'S'.
+      ***************CONTADORES DO LOTE
+       77 WRK-QTD-LIDOS     PIC 9(06) VALUE ZERO COMP.
+       77 WRK-QTD-GRAVADOS  PIC 9(06) VALUE ZERO COMP.
+       77 WRK-QTD-REJEITADOS PIC 9(06) VALUE ZERO COMP.
+      ***************CONTROLE DE CHECKPOINT/RESTART
+       77 WRK-CKPT-QTD-LIDO PIC 9(06) VALUE ZERO COMP.
+       77 WRK-CKPT-POSICAO  PIC 9(06) VALUE ZERO COMP.
+       77 WRK-CKPT-INTERVALO PIC 9(04) VALUE 100 COMP.
+      ***************FAIXA DE SALARIO CONSIDERADA VALIDA
+       77 WRK-SALARIO-MIN   PIC 9(06)V99 VALUE 1,00.
+       77 WRK-SALARIO-MAX   PIC 9(06)V99 VALUE 50000,00.
+      ***************CAMPOS DA VALIDACAO DO CPF (MODULO 11)
+       77 WRK-QUOCIENTE  PIC 9(02) VALUE ZERO COMP.
+       77 WRK-RESTO      PIC 9(02) VALUE ZERO COMP.
+       77 WRK-IDX        PIC 9(02) VALUE ZERO COMP.
+       77 WRK-CPF-OK     PIC X(01) VALUE 'N'.
+           88 CPF-VALIDO             VALUE 'S'.
+           88 CPF-INVALIDO           VALUE 'N'.
+       77 WRK-REG-OK     PIC X(01) VALUE 'N'.
+           88 REGISTRO-VALIDO        VALUE 'S'.
+           88 REGISTRO-INVALIDO      VALUE 'N'.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR THRU 2000-EXIT
+               UNTIL FIM-DO-ARQUIVO.
+           PERFORM 9999-FINALIZAR THRU 9999-EXIT.
+           STOP RUN.
+
+      ***************************************************
+      * ABRE OS ARQUIVOS, RECUPERA O CHECKPOINT ANTERIOR
+      * (SE HOUVER) E LE A PRIMEIRA TRANSACAO PENDENTE
+      ***************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT TRANSACAO-FILE.
+           IF WRK-FS-TRANSACAO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR TRANSACAO - FS='
+                   WRK-FS-TRANSACAO
+               GO TO 9999-EXIT
+           END-IF.
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           IF WRK-FS-EMPLOYEE = '35'
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+           END-IF.
+           IF WRK-FS-EMPLOYEE NOT = '00'
+               DISPLAY 'ERRO AO ABRIR EMPLOYEE-MASTER - FS='
+                   WRK-FS-EMPLOYEE
+               CLOSE TRANSACAO-FILE
+               GO TO 9999-EXIT
+           END-IF.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WRK-FS-AUDITLOG = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF WRK-FS-AUDITLOG NOT = '00'
+               DISPLAY 'ERRO AO ABRIR AUDIT-LOG - FS='
+                   WRK-FS-AUDITLOG
+           END-IF.
+           PERFORM 1050-RECUPERAR-CHECKPOINT THRU 1050-EXIT.
+           PERFORM 1100-PULAR-PROCESSADOS THRU 1100-EXIT
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-CKPT-QTD-LIDO
+               OR FIM-DO-ARQUIVO.
+           MOVE WRK-CKPT-QTD-LIDO TO WRK-CKPT-POSICAO.
+           IF NOT FIM-DO-ARQUIVO
+               PERFORM 8000-LER-PROXIMO THRU 8000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * LE A QUANTIDADE JA PROCESSADA NUMA EXECUCAO ANTERIOR
+      * A PARTIR DO ARQUIVO DE CHECKPOINT, SE EXISTIR
+      ***************************************************
+       1050-RECUPERAR-CHECKPOINT.
+           MOVE ZERO TO WRK-CKPT-QTD-LIDO.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-FS-CHECKPOINT = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE WRK-CKPT-QTD TO WRK-CKPT-QTD-LIDO
+                       IF WRK-CKPT-QTD-LIDO > ZERO
+                           MOVE WRK-CKPT-QTD-LIDOS TO WRK-QTD-LIDOS
+                           MOVE WRK-CKPT-QTD-GRAVADOS TO
+                               WRK-QTD-GRAVADOS
+                           MOVE WRK-CKPT-QTD-REJEITADOS TO
+                               WRK-QTD-REJEITADOS
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WRK-CKPT-QTD-LIDO > ZERO
+               DISPLAY 'CHECKPOINT ENCONTRADO - REINICIANDO APOS '
+                   WRK-CKPT-QTD-LIDO ' REGISTROS'
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      ***************************************************
+      * DESCARTA, SEM REVALIDAR, OS REGISTROS JA CONFIRMADOS
+      * PELO CHECKPOINT DE UMA EXECUCAO ANTERIOR
+      ***************************************************
+       1100-PULAR-PROCESSADOS.
+           PERFORM 8000-LER-PROXIMO THRU 8000-EXIT.
+       1100-EXIT.
+           EXIT.
+
+      ***************************************************
+      * VALIDA E GRAVA UMA TRANSACAO, ATUALIZA O CHECKPOINT
+      * A CADA WRK-CKPT-INTERVALO REGISTROS E LE A PROXIMA
+      ***************************************************
+       2000-PROCESSAR.
+           ADD 1 TO WRK-QTD-LIDOS.
+           ADD 1 TO WRK-CKPT-POSICAO.
+           PERFORM 2500-VALIDAR-TRANSACAO THRU 2500-EXIT.
+           PERFORM 2900-GRAVAR-AUDITORIA THRU 2900-EXIT.
+           IF REGISTRO-VALIDO
+               PERFORM 3000-GRAVAR-FUNCIONARIO THRU 3000-EXIT
+           ELSE
+               ADD 1 TO WRK-QTD-REJEITADOS
+           END-IF.
+           DIVIDE WRK-CKPT-POSICAO BY WRK-CKPT-INTERVALO
+               GIVING WRK-QUOCIENTE REMAINDER WRK-RESTO.
+           IF WRK-RESTO = ZERO
+               PERFORM 7000-GRAVAR-CHECKPOINT THRU 7000-EXIT
+           END-IF.
+           PERFORM 8000-LER-PROXIMO THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * GRAVA A POSICAO ATUAL NO ARQUIVO DE CHECKPOINT PARA
+      * PERMITIR RETOMAR O LOTE DEPOIS DE UMA INTERRUPCAO
+      ***************************************************
+       7000-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WRK-CKPT-POSICAO TO WRK-CKPT-QTD.
+           MOVE WRK-QTD-LIDOS TO WRK-CKPT-QTD-LIDOS.
+           MOVE WRK-QTD-GRAVADOS TO WRK-CKPT-QTD-GRAVADOS.
+           MOVE WRK-QTD-REJEITADOS TO WRK-CKPT-QTD-REJEITADOS.
+           WRITE WRK-CKPT-REG.
+           CLOSE CHECKPOINT-FILE.
+       7000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * VALIDA CPF (DIGITO VERIFICADOR) E FAIXA DE SALARIO
+      * DA TRANSACAO LIDA
+      ***************************************************
+       2500-VALIDAR-TRANSACAO.
+           SET REGISTRO-VALIDO TO TRUE.
+           PERFORM 2600-VALIDAR-CPF THRU 2600-EXIT.
+           IF REGISTRO-INVALIDO
+               DISPLAY 'TRANSACAO REJEITADA - CPF INVALIDO '
+                   WRK-TRANS-CPF
+               GO TO 2500-EXIT
+           END-IF.
+           IF WRK-TRANS-SALARIO < WRK-SALARIO-MIN
+               OR WRK-TRANS-SALARIO > WRK-SALARIO-MAX
+               SET REGISTRO-INVALIDO TO TRUE
+               DISPLAY 'TRANSACAO REJEITADA - SALARIO FORA DA FAIXA '
+                   WRK-TRANS-CPF
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+      ***************************************************
+      * CALCULA OS DOIS DIGITOS VERIFICADORES DO CPF DA
+      * TRANSACAO NA SUBROTINA PROGCOB13, COMPARTILHADA COM
+      * A DIGITACAO INTERATIVA (PROGCOB05)
+      ***************************************************
+       2600-VALIDAR-CPF.
+           CALL 'PROGCOB13' USING WRK-TRANS-CPF WRK-CPF-OK.
+           IF CPF-INVALIDO
+               SET REGISTRO-INVALIDO TO TRUE
+           END-IF.
+       2600-EXIT.
+           EXIT.
+
+      ***************************************************
+      * GRAVA UMA LINHA DE AUDITORIA COM OS DADOS COMO FORAM
+      * DIGITADOS NA TRANSACAO, VALIDA OU REJEITADA, PARA
+      * PERMITIR RECONSTITUIR UMA CARGA EM LOTE DEPOIS
+      ***************************************************
+       2900-GRAVAR-AUDITORIA.
+           MOVE SPACES TO WRK-AUDIT-REG.
+           ACCEPT WRK-AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUDIT-HORA FROM TIME.
+           MOVE 'LOTE' TO WRK-AUDIT-OPERADOR.
+           MOVE 'PROGCOB08' TO WRK-AUDIT-PROGRAMA.
+           MOVE WRK-TRANS-CPF TO WRK-AUDIT-CPF.
+           MOVE WRK-TRANS-NOME TO WRK-AUDIT-NOME.
+           MOVE WRK-TRANS-SALARIO TO WRK-AUDIT-SALARIO.
+           WRITE WRK-AUDIT-REG.
+       2900-EXIT.
+           EXIT.
+
+      ***************************************************
+      * GRAVA O FUNCIONARIO VALIDADO NO ARQUIVO MESTRE
+      ***************************************************
+       3000-GRAVAR-FUNCIONARIO.
+           MOVE WRK-TRANS-CPF TO WRK-FUNC-CPF.
+           MOVE WRK-TRANS-NOME TO WRK-FUNC-NOME.
+           MOVE WRK-TRANS-SALARIO TO WRK-FUNC-SALARIO.
+           MOVE WRK-TRANS-DEPARTAMENTO TO WRK-FUNC-DEPARTAMENTO.
+           MOVE WRK-TRANS-CPF TO WRK-FUNC-CPF-ED.
+           MOVE WRK-TRANS-SALARIO TO WRK-FUNC-SALARIO-ED.
+           WRITE WRK-FUNC-REG
+               INVALID KEY
+                   DISPLAY 'ERRO - CPF JA CADASTRADO '
+                       WRK-FUNC-CPF
+                   ADD 1 TO WRK-QTD-REJEITADOS
+               NOT INVALID KEY
+                   ADD 1 TO WRK-QTD-GRAVADOS
+           END-WRITE.
+       3000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * LE A PROXIMA TRANSACAO DO ARQUIVO DE ENTRADA
+      ***************************************************
+       8000-LER-PROXIMO.
+           READ TRANSACAO-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * FECHA OS ARQUIVOS, ZERA O CHECKPOINT (LOTE CONCLUIDO
+      * POR COMPLETO, SEM PENDENCIA PARA UM RESTART) E MOSTRA
+      * O RESUMO DO LOTE
+      ***************************************************
+       9999-FINALIZAR.
+           CLOSE TRANSACAO-FILE.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           MOVE ZERO TO WRK-CKPT-POSICAO.
+           PERFORM 7000-GRAVAR-CHECKPOINT THRU 7000-EXIT.
+           DISPLAY 'LOTE PROCESSADO'.
+           DISPLAY '  LIDOS     ' WRK-QTD-LIDOS.
+           DISPLAY '  GRAVADOS  ' WRK-QTD-GRAVADOS.
+           DISPLAY '  REJEITADOS ' WRK-QTD-REJEITADOS.
+       9999-EXIT.
+           EXIT.
