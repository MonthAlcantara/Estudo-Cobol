@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB12.
+      ***************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = MONTIVAL JUNIOR
+      * OBJETIVO = LER O ARQUIVO MESTRE DE FUNCIONARIOS,
+      * CALCULAR O DECIMO TERCEIRO SALARIO PROPORCIONAL AOS
+      * MESES TRABALHADOS NO ANO E IMPRIMIR O VALOR DA 1A E
+      * DA 2A PARCELA POR FUNCIONARIO
+      * DATA = 09/08/2026
+      ***************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO "EMPFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WRK-FUNC-CPF
+               FILE STATUS IS WRK-FS-EMPLOYEE.
+           SELECT DECIMO-TERCEIRO-FILE
+               ASSIGN TO "DECIMO13"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-DECIMO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY CADASTRO-FUNCIONARIO.
+       FD  DECIMO-TERCEIRO-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  WRK-LINHA-REL PIC X(080).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-EMPLOYEE   PIC X(02) VALUE ZEROS.
+       77 WRK-FS-DECIMO     PIC X(02) VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO   PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO          VALUE 'S'.
+      ***************MESES TRABALHADOS NO ANO (1 A 12)
+       77 WRK-MESES-OK      PIC X(01) VALUE 'N'.
+           88 MESES-VALIDO            VALUE 'S'.
+           88 MESES-INVALIDO          VALUE 'N'.
+       77 WRK-MESES-TRAB    PIC 9(02) VALUE ZERO.
+      ***************VALORES CALCULADOS DO DECIMO TERCEIRO
+       77 WRK-VALOR-BRUTO-13 PIC 9(06)V99 VALUE ZERO.
+       77 WRK-VALOR-1A-PARC  PIC 9(06)V99 VALUE ZERO.
+       77 WRK-VALOR-2A-PARC  PIC 9(06)V99 VALUE ZERO.
+       77 WRK-BRUTO-13-ED    PIC $ZZZ.ZZ9,99.
+       77 WRK-1A-PARC-ED     PIC $ZZZ.ZZ9,99.
+       77 WRK-2A-PARC-ED     PIC $ZZZ.ZZ9,99.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR THRU 2000-EXIT
+               UNTIL FIM-DO-ARQUIVO.
+           PERFORM 9999-FINALIZAR THRU 9999-EXIT.
+           STOP RUN.
+
+      ***************************************************
+      * ABRE OS ARQUIVOS E LE O PRIMEIRO FUNCIONARIO
+      ***************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF WRK-FS-EMPLOYEE NOT = '00'
+               DISPLAY 'ERRO AO ABRIR EMPLOYEE-MASTER - FS='
+                   WRK-FS-EMPLOYEE
+               GO TO 9999-EXIT
+           END-IF.
+           OPEN OUTPUT DECIMO-TERCEIRO-FILE.
+           IF WRK-FS-DECIMO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR DECIMO-TERCEIRO - FS='
+                   WRK-FS-DECIMO
+               CLOSE EMPLOYEE-MASTER-FILE
+               GO TO 9999-EXIT
+           END-IF.
+           PERFORM 8000-LER-PROXIMO THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * CAPTURA OS MESES TRABALHADOS, CALCULA E IMPRIME O
+      * DECIMO TERCEIRO DESTE FUNCIONARIO, DEPOIS LE O
+      * PROXIMO
+      ***************************************************
+       2000-PROCESSAR.
+           DISPLAY 'FUNCIONARIO ' WRK-FUNC-NOME ' - CPF ' WRK-FUNC-CPF.
+           PERFORM 2100-CAPTURAR-MESES THRU 2100-EXIT
+               UNTIL MESES-VALIDO.
+           PERFORM 3000-CALCULAR-DECIMO THRU 3000-EXIT.
+           PERFORM 4000-IMPRIMIR-DECIMO THRU 4000-EXIT.
+           PERFORM 8000-LER-PROXIMO THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * ACEITA OS MESES TRABALHADOS NO ANO (1 A 12) E
+      * REJEITA, PEDINDO REDIGITACAO, QUALQUER OUTRO VALOR
+      ***************************************************
+       2100-CAPTURAR-MESES.
+           DISPLAY 'MESES TRABALHADOS NO ANO (01-12): '.
+           ACCEPT WRK-MESES-TRAB FROM CONSOLE.
+           IF WRK-MESES-TRAB >= 1 AND WRK-MESES-TRAB <= 12
+               SET MESES-VALIDO TO TRUE
+           ELSE
+               SET MESES-INVALIDO TO TRUE
+               DISPLAY 'QUANTIDADE DE MESES INVALIDA - REDIGITE'
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ***************************************************
+      * CALCULA O DECIMO TERCEIRO PROPORCIONAL AOS MESES
+      * TRABALHADOS E DIVIDE EM DUAS PARCELAS IGUAIS, COMO
+      * PREVISTO NA LEGISLACAO (1A PARCELA SEM DESCONTOS)
+      ***************************************************
+       3000-CALCULAR-DECIMO.
+           COMPUTE WRK-VALOR-BRUTO-13 ROUNDED =
+               WRK-FUNC-SALARIO * WRK-MESES-TRAB / 12.
+           COMPUTE WRK-VALOR-1A-PARC ROUNDED =
+               WRK-VALOR-BRUTO-13 / 2.
+           COMPUTE WRK-VALOR-2A-PARC =
+               WRK-VALOR-BRUTO-13 - WRK-VALOR-1A-PARC.
+       3000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * MONTA E IMPRIME O RELATORIO DO DECIMO TERCEIRO
+      * DESTE FUNCIONARIO, UM POR PAGINA
+      ***************************************************
+       4000-IMPRIMIR-DECIMO.
+           MOVE WRK-VALOR-BRUTO-13 TO WRK-BRUTO-13-ED.
+           MOVE WRK-VALOR-1A-PARC TO WRK-1A-PARC-ED.
+           MOVE WRK-VALOR-2A-PARC TO WRK-2A-PARC-ED.
+           MOVE WRK-FUNC-CPF TO WRK-FUNC-CPF-ED.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'DECIMO TERCEIRO SALARIO'
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING PAGE.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'FUNCIONARIO: ' WRK-FUNC-NOME
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'CPF: ' WRK-FUNC-CPF-ED
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 1 LINES.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'MESES TRABALHADOS : ' WRK-MESES-TRAB
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'DECIMO TERCEIRO BRUTO : ' WRK-BRUTO-13-ED
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING '1A PARCELA (SEM DESCONTOS) : ' WRK-1A-PARC-ED
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 1 LINES.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING '2A PARCELA : ' WRK-2A-PARC-ED
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 2 LINES.
+       4000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * LE O PROXIMO FUNCIONARIO DO ARQUIVO MESTRE
+      ***************************************************
+       8000-LER-PROXIMO.
+           READ EMPLOYEE-MASTER-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * FECHA OS ARQUIVOS
+      ***************************************************
+       9999-FINALIZAR.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE DECIMO-TERCEIRO-FILE.
+       9999-EXIT.
+           EXIT.
