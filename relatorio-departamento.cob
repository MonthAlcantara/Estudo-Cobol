@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB11.
+      ***************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = MONTIVAL JUNIOR
+      * OBJETIVO = LER O ARQUIVO MESTRE DE FUNCIONARIOS,
+      * ORDENAR POR DEPARTAMENTO E IMPRIMIR UM RELATORIO COM
+      * QUEBRA DE CONTROLE - UM SUBTOTAL DE SALARIOS POR
+      * DEPARTAMENTO E UM TOTAL GERAL AO FINAL
+      * DATA = 09/08/2026
+      ***************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO "EMPFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WRK-FUNC-CPF
+               FILE STATUS IS WRK-FS-EMPLOYEE.
+           SELECT WORK-SORT-FILE
+               ASSIGN TO "SORTWORK".
+           SELECT RELATORIO-FILE
+               ASSIGN TO "RELDEPTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELATORIO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY CADASTRO-FUNCIONARIO.
+       SD  WORK-SORT-FILE.
+      ***************LAYOUT IDENTICO AO DO WRK-FUNC-REG, POIS O
+      ***************SORT USING COPIA O REGISTRO POSICAO A POSICAO
+       01  WRK-SORT-REG.
+           05 WRK-SORT-CPF            PIC X(11).
+           05 FILLER                  PIC X(14).
+           05 WRK-SORT-NOME           PIC X(20).
+           05 WRK-SORT-SALARIO        PIC 9(06)V99.
+           05 FILLER                  PIC X(11).
+           05 WRK-SORT-DEPARTAMENTO   PIC X(04).
+       FD  RELATORIO-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  WRK-LINHA-REL PIC X(080).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-EMPLOYEE    PIC X(02) VALUE ZEROS.
+       77 WRK-FS-RELATORIO   PIC X(02) VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO    PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO           VALUE 'S'.
+      ***************CONTROLE DE QUEBRA POR DEPARTAMENTO
+       77 WRK-DEPTO-ANTERIOR PIC X(04) VALUE SPACES.
+       77 WRK-1A-QUEBRA      PIC X(01) VALUE 'S'.
+           88 PRIMEIRA-QUEBRA          VALUE 'S'.
+           88 NAO-PRIMEIRA-QUEBRA      VALUE 'N'.
+       77 WRK-SUBTOTAL-DEPTO PIC 9(08)V99 VALUE ZERO.
+       77 WRK-TOTAL-GERAL    PIC 9(08)V99 VALUE ZERO.
+       77 WRK-SUBTOTAL-ED    PIC $ZZZ.ZZZ.ZZ9,99.
+       77 WRK-TOTAL-ED       PIC $ZZZ.ZZZ.ZZ9,99.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           SORT WORK-SORT-FILE
+               ON ASCENDING KEY WRK-SORT-DEPARTAMENTO
+               USING EMPLOYEE-MASTER-FILE
+               OUTPUT PROCEDURE IS 3000-GERAR-RELATORIO THRU 3000-EXIT.
+           STOP RUN.
+
+      ***************************************************
+      * PROCEDIMENTO DE SAIDA DO SORT - PERCORRE OS
+      * REGISTROS JA ORDENADOS POR DEPARTAMENTO E IMPRIME
+      * O RELATORIO COM QUEBRA DE CONTROLE
+      ***************************************************
+       3000-GERAR-RELATORIO.
+           OPEN OUTPUT RELATORIO-FILE.
+           IF WRK-FS-RELATORIO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR RELATORIO - FS='
+                   WRK-FS-RELATORIO
+               GO TO 3000-EXIT
+           END-IF.
+           PERFORM 3100-RETORNAR-PROXIMO THRU 3100-EXIT.
+           PERFORM 3200-PROCESSAR-REGISTRO THRU 3200-EXIT
+               UNTIL FIM-DO-ARQUIVO.
+           IF NAO-PRIMEIRA-QUEBRA
+               PERFORM 3300-IMPRIMIR-SUBTOTAL THRU 3300-EXIT
+           END-IF.
+           PERFORM 3600-IMPRIMIR-TOTAL-GERAL THRU 3600-EXIT.
+           CLOSE RELATORIO-FILE.
+       3000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * DEVOLVE O PROXIMO REGISTRO ORDENADO PELO SORT
+      ***************************************************
+       3100-RETORNAR-PROXIMO.
+           RETURN WORK-SORT-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-RETURN.
+       3100-EXIT.
+           EXIT.
+
+      ***************************************************
+      * DETECTA A QUEBRA DE DEPARTAMENTO, IMPRIME O
+      * SUBTOTAL ANTERIOR (QUANDO HOUVER) E O DETALHE
+      ***************************************************
+       3200-PROCESSAR-REGISTRO.
+           IF WRK-SORT-DEPARTAMENTO NOT = WRK-DEPTO-ANTERIOR
+               IF NAO-PRIMEIRA-QUEBRA
+                   PERFORM 3300-IMPRIMIR-SUBTOTAL THRU 3300-EXIT
+               END-IF
+               SET NAO-PRIMEIRA-QUEBRA TO TRUE
+               MOVE WRK-SORT-DEPARTAMENTO TO WRK-DEPTO-ANTERIOR
+               MOVE ZERO TO WRK-SUBTOTAL-DEPTO
+               PERFORM 3400-IMPRIMIR-CABECALHO THRU 3400-EXIT
+           END-IF.
+           PERFORM 3500-IMPRIMIR-DETALHE THRU 3500-EXIT.
+           ADD WRK-SORT-SALARIO TO WRK-SUBTOTAL-DEPTO.
+           ADD WRK-SORT-SALARIO TO WRK-TOTAL-GERAL.
+           PERFORM 3100-RETORNAR-PROXIMO THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+
+      ***************************************************
+      * IMPRIME A LINHA DE SUBTOTAL DO DEPARTAMENTO ANTERIOR
+      ***************************************************
+       3300-IMPRIMIR-SUBTOTAL.
+           MOVE WRK-SUBTOTAL-DEPTO TO WRK-SUBTOTAL-ED.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'SUBTOTAL ' WRK-DEPTO-ANTERIOR ' : ' WRK-SUBTOTAL-ED
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 2 LINES.
+       3300-EXIT.
+           EXIT.
+
+      ***************************************************
+      * IMPRIME O CABECALHO DE UM NOVO DEPARTAMENTO
+      ***************************************************
+       3400-IMPRIMIR-CABECALHO.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'DEPARTAMENTO: ' WRK-SORT-DEPARTAMENTO
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 2 LINES.
+       3400-EXIT.
+           EXIT.
+
+      ***************************************************
+      * IMPRIME A LINHA DE DETALHE DE UM FUNCIONARIO
+      ***************************************************
+       3500-IMPRIMIR-DETALHE.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING '  ' WRK-SORT-CPF ' ' WRK-SORT-NOME
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 1 LINES.
+       3500-EXIT.
+           EXIT.
+
+      ***************************************************
+      * IMPRIME O TOTAL GERAL DE TODOS OS DEPARTAMENTOS
+      ***************************************************
+       3600-IMPRIMIR-TOTAL-GERAL.
+           MOVE WRK-TOTAL-GERAL TO WRK-TOTAL-ED.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'TOTAL GERAL : ' WRK-TOTAL-ED
+               DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE WRK-LINHA-REL AFTER ADVANCING 3 LINES.
+       3600-EXIT.
+           EXIT.
