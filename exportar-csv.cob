@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB09.
+      ***************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = MONTIVAL JUNIOR
+      * OBJETIVO = EXPORTAR O ARQUIVO MESTRE DE FUNCIONARIOS
+      * EM FORMATO CSV (CPF, NOME, SALARIO BRUTO E SALARIO
+      * LIQUIDO), CRUZANDO COM O ARQUIVO DE CALCULO DE FOLHA,
+      * PARA IMPORTACAO EM PLANILHA OU FERRAMENTA DE BI
+      * DATA = 09/08/2026
+      ***************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO "EMPFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WRK-FUNC-CPF
+               FILE STATUS IS WRK-FS-EMPLOYEE.
+           SELECT FOLHA-CALCULO-FILE
+               ASSIGN TO "FOLHAFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WRK-FOLHA-CPF
+               FILE STATUS IS WRK-FS-FOLHA.
+           SELECT CSV-EXPORT-FILE
+               ASSIGN TO "EXPCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CSV.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY CADASTRO-FUNCIONARIO.
+       FD  FOLHA-CALCULO-FILE.
+           COPY CALCULO-FOLHA.
+       FD  CSV-EXPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  WRK-LINHA-CSV PIC X(080).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-EMPLOYEE   PIC X(02) VALUE ZEROS.
+       77 WRK-FS-FOLHA      PIC X(02) VALUE ZEROS.
+       77 WRK-FS-CSV        PIC X(02) VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO   PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO          VALUE 'S'.
+      ***************CAMPOS EDITADOS SEM SEPARADOR DE MILHAR E SEM
+      ***************ZEROS A ESQUERDA, PARA NAO CONFUNDIR O
+      ***************IMPORTADOR DE CSV/PLANILHA
+       77 WRK-BRUTO-ED      PIC ZZZZZ9,99.
+       77 WRK-LIQ-ED        PIC ZZZZZ9,99.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR THRU 2000-EXIT
+               UNTIL FIM-DO-ARQUIVO.
+           PERFORM 9999-FINALIZAR THRU 9999-EXIT.
+           STOP RUN.
+
+      ***************************************************
+      * ABRE OS ARQUIVOS, GRAVA O CABECALHO DO CSV E LE O
+      * PRIMEIRO FUNCIONARIO
+      ***************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF WRK-FS-EMPLOYEE NOT = '00'
+               DISPLAY 'ERRO AO ABRIR EMPLOYEE-MASTER - FS='
+                   WRK-FS-EMPLOYEE
+               GO TO 9999-EXIT
+           END-IF.
+           OPEN INPUT FOLHA-CALCULO-FILE.
+           IF WRK-FS-FOLHA NOT = '00'
+               DISPLAY 'ERRO AO ABRIR FOLHA-CALCULO - FS='
+                   WRK-FS-FOLHA
+               CLOSE EMPLOYEE-MASTER-FILE
+               GO TO 9999-EXIT
+           END-IF.
+           OPEN OUTPUT CSV-EXPORT-FILE.
+           IF WRK-FS-CSV NOT = '00'
+               DISPLAY 'ERRO AO ABRIR EXPCSV - FS=' WRK-FS-CSV
+               CLOSE EMPLOYEE-MASTER-FILE
+               CLOSE FOLHA-CALCULO-FILE
+               GO TO 9999-EXIT
+           END-IF.
+           MOVE SPACES TO WRK-LINHA-CSV.
+           STRING 'CPF,NOME,SALARIO_BRUTO,SALARIO_LIQUIDO'
+               DELIMITED BY SIZE INTO WRK-LINHA-CSV.
+           WRITE WRK-LINHA-CSV.
+           PERFORM 8000-LER-PROXIMO THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * PARA CADA FUNCIONARIO, BUSCA A FOLHA CALCULADA E
+      * GRAVA UMA LINHA DO CSV
+      ***************************************************
+       2000-PROCESSAR.
+           PERFORM 3000-LOCALIZAR-FOLHA THRU 3000-EXIT.
+           PERFORM 4000-GRAVAR-LINHA-CSV THRU 4000-EXIT.
+           PERFORM 8000-LER-PROXIMO THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * BUSCA O CALCULO DE FOLHA DO FUNCIONARIO PELO CPF
+      ***************************************************
+       3000-LOCALIZAR-FOLHA.
+           MOVE WRK-FUNC-CPF TO WRK-FOLHA-CPF.
+           READ FOLHA-CALCULO-FILE
+               INVALID KEY
+                   MOVE ZERO TO WRK-FOLHA-SALARIO-LIQ
+           END-READ.
+       3000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * MONTA E GRAVA A LINHA CSV DESTE FUNCIONARIO
+      ***************************************************
+       4000-GRAVAR-LINHA-CSV.
+           MOVE WRK-FUNC-SALARIO TO WRK-BRUTO-ED.
+           MOVE WRK-FOLHA-SALARIO-LIQ TO WRK-LIQ-ED.
+           MOVE SPACES TO WRK-LINHA-CSV.
+           STRING WRK-FUNC-CPF          DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WRK-FUNC-NOME            DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WRK-BRUTO-ED             DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WRK-LIQ-ED               DELIMITED BY SIZE
+               INTO WRK-LINHA-CSV.
+           WRITE WRK-LINHA-CSV.
+       4000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * LE O PROXIMO FUNCIONARIO DO ARQUIVO MESTRE
+      ***************************************************
+       8000-LER-PROXIMO.
+           READ EMPLOYEE-MASTER-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * FECHA OS ARQUIVOS
+      ***************************************************
+       9999-FINALIZAR.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE FOLHA-CALCULO-FILE.
+           CLOSE CSV-EXPORT-FILE.
+       9999-EXIT.
+           EXIT.
