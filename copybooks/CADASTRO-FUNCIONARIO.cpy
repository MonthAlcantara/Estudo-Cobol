@@ -0,0 +1,15 @@
+      ***************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = MONTIVAL JUNIOR
+      * OBJETIVO = LAYOUT DO REGISTRO DE FUNCIONARIO,
+      * COMPARTILHADO ENTRE OS PROGRAMAS DE CAPTURA E OS
+      * PROGRAMAS DE FOLHA/RELATORIO QUE LEEM O CADASTRO
+      * DATA = 09/08/2026
+      ***************************************************
+       01  WRK-FUNC-REG.
+           05 WRK-FUNC-CPF            PIC X(11).
+           05 WRK-FUNC-CPF-ED         PIC ZZZ.ZZZ.ZZ9/99.
+           05 WRK-FUNC-NOME           PIC X(20).
+           05 WRK-FUNC-SALARIO        PIC 9(06)V99.
+           05 WRK-FUNC-SALARIO-ED     PIC $ZZZ.ZZ9,99.
+           05 WRK-FUNC-DEPARTAMENTO   PIC X(04).
