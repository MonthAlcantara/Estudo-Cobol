@@ -0,0 +1,16 @@
+      ***************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = MONTIVAL JUNIOR
+      * OBJETIVO = LAYOUT DA LINHA DE AUDITORIA GRAVADA
+      * PELOS PROGRAMAS DE CAPTURA (PROGCOB01, PROGCOB04 E
+      * PROGCOB05) A CADA ENTRADA ACEITA NO CONSOLE
+      * DATA = 09/08/2026
+      ***************************************************
+       01  WRK-AUDIT-REG.
+           05 WRK-AUDIT-DATA       PIC 9(08).
+           05 WRK-AUDIT-HORA       PIC 9(08).
+           05 WRK-AUDIT-OPERADOR   PIC X(08).
+           05 WRK-AUDIT-PROGRAMA   PIC X(09).
+           05 WRK-AUDIT-CPF        PIC X(11).
+           05 WRK-AUDIT-NOME       PIC X(20).
+           05 WRK-AUDIT-SALARIO    PIC 9(06)V99.
