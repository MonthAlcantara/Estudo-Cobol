@@ -0,0 +1,16 @@
+      ***************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = MONTIVAL JUNIOR
+      * OBJETIVO = LAYOUT DO REGISTRO DE CALCULO DE FOLHA
+      * (INSS, IRRF E LIQUIDO), GRAVADO PELO PROGCOB06 E
+      * LIDO PELOS PROGRAMAS DE RELATORIO/EXTRACAO
+      * DATA = 09/08/2026
+      ***************************************************
+       01  WRK-FOLHA-REG.
+           05 WRK-FOLHA-CPF            PIC X(11).
+           05 WRK-FOLHA-NOME           PIC X(20).
+           05 WRK-FOLHA-SALARIO-BRUTO  PIC 9(06)V99.
+           05 WRK-FOLHA-VALOR-INSS     PIC 9(06)V99.
+           05 WRK-FOLHA-VALOR-IRRF     PIC 9(06)V99.
+           05 WRK-FOLHA-TOTAL-DESC     PIC 9(06)V99.
+           05 WRK-FOLHA-SALARIO-LIQ    PIC 9(06)V99.
