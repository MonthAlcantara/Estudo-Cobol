@@ -3,14 +3,78 @@
       ***************************************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR = MONTIVAL JUNIOR
-      * OBJETIVO = RECEBER E IMPRIMIR UMA STRING
+      * OBJETIVO = RECEBER E IMPRIMIR UMA STRING, GRAVANDO
+      * A ENTRADA NO LOG DE AUDITORIA
       * DATA = 14/10/2020
       ***************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITLOG.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+           COPY REGISTRO-AUDITORIA.
        WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(20) VALUE SPACES.
+       77 WRK-NOME       PIC X(20) VALUE SPACES.
+       77 WRK-OPERADOR   PIC X(08) VALUE SPACES.
+       77 WRK-FS-AUDITLOG PIC X(02) VALUE ZEROS.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-CAPTURAR THRU 2000-EXIT.
            DISPLAY 'O VALOR DIGITADO NO CONSOLE FOI = ' WRK-NOME.
+           PERFORM 3000-GRAVAR-AUDITORIA THRU 3000-EXIT.
+           PERFORM 9999-FINALIZAR THRU 9999-EXIT.
            STOP RUN.
+
+      ***************************************************
+      * IDENTIFICA O OPERADOR E ABRE O LOG DE AUDITORIA
+      ***************************************************
+       1000-INICIALIZAR.
+           DISPLAY 'OPERADOR: '.
+           ACCEPT WRK-OPERADOR FROM CONSOLE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WRK-FS-AUDITLOG = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF WRK-FS-AUDITLOG NOT = '00'
+               DISPLAY 'ERRO AO ABRIR AUDIT-LOG - FS='
+                   WRK-FS-AUDITLOG
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * CAPTURA A STRING DIGITADA NO CONSOLE
+      ***************************************************
+       2000-CAPTURAR.
+           ACCEPT WRK-NOME FROM CONSOLE.
+       2000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * GRAVA UMA LINHA DE AUDITORIA COM DATA, HORA,
+      * OPERADOR E O VALOR DIGITADO
+      ***************************************************
+       3000-GRAVAR-AUDITORIA.
+           MOVE SPACES TO WRK-AUDIT-REG.
+           ACCEPT WRK-AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUDIT-HORA FROM TIME.
+           MOVE WRK-OPERADOR TO WRK-AUDIT-OPERADOR.
+           MOVE 'PROGCOB01' TO WRK-AUDIT-PROGRAMA.
+           MOVE WRK-NOME TO WRK-AUDIT-NOME.
+           WRITE WRK-AUDIT-REG.
+       3000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * FECHA O LOG DE AUDITORIA
+      ***************************************************
+       9999-FINALIZAR.
+           CLOSE AUDIT-LOG-FILE.
+       9999-EXIT.
+           EXIT.
