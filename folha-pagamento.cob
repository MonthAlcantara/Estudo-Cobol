@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB06.
+      ***************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = MONTIVAL JUNIOR
+      * OBJETIVO = LER O ARQUIVO MESTRE DE FUNCIONARIOS,
+      * CALCULAR OS DESCONTOS DE INSS E IRRF PELAS TABELAS
+      * DE FAIXAS VIGENTES E GRAVAR O SALARIO LIQUIDO NO
+      * ARQUIVO DE CALCULO DE FOLHA
+      * DATA = 09/08/2026
+      ***************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO "EMPFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WRK-FUNC-CPF
+               FILE STATUS IS WRK-FS-EMPLOYEE.
+           SELECT FOLHA-CALCULO-FILE
+               ASSIGN TO "FOLHAFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WRK-FOLHA-CPF
+               FILE STATUS IS WRK-FS-FOLHA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY CADASTRO-FUNCIONARIO.
+       FD  FOLHA-CALCULO-FILE.
+           COPY CALCULO-FOLHA.
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-EMPLOYEE   PIC X(02) VALUE ZEROS.
+       77 WRK-FS-FOLHA      PIC X(02) VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO   PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO          VALUE 'S'.
+       77 WRK-IDX           PIC 9(02) VALUE ZERO COMP.
+       77 WRK-BASE-IRRF     PIC 9(06)V99 VALUE ZERO.
+      ***************VALOR MAXIMO DE CONTRIBUICAO DO INSS (TETO)
+       77 WRK-INSS-TETO-VALOR PIC 9(06)V99 VALUE 908,85.
+      ***************************************************
+      * TABELA DE FAIXAS DO INSS - LIMITE, ALIQUOTA E
+      * PARCELA A DEDUZIR (METODO DO CALCULO SIMPLIFICADO)
+      ***************************************************
+       01 WRK-TAB-INSS-DADOS.
+           05 FILLER PIC X(20) VALUE '00141200075000000000'.
+           05 FILLER PIC X(20) VALUE '00266668090000002118'.
+           05 FILLER PIC X(20) VALUE '00400003120000010118'.
+           05 FILLER PIC X(20) VALUE '00778602140000018118'.
+       01 WRK-TAB-INSS REDEFINES WRK-TAB-INSS-DADOS.
+           05 WRK-INSS-FAIXA OCCURS 4 TIMES.
+               10 WRK-INSS-LIMITE      PIC 9(06)V99.
+               10 WRK-INSS-ALIQUOTA    PIC 9(02)V99.
+               10 WRK-INSS-PARCELA     PIC 9(06)V99.
+      ***************************************************
+      * TABELA DE FAIXAS DO IRRF - LIMITE, ALIQUOTA E
+      * PARCELA A DEDUZIR (ULTIMA FAIXA SEM TETO SUPERIOR)
+      ***************************************************
+       01 WRK-TAB-IRRF-DADOS.
+           05 FILLER PIC X(20) VALUE '00225920000000000000'.
+           05 FILLER PIC X(20) VALUE '00282665075000016944'.
+           05 FILLER PIC X(20) VALUE '00375105150000038144'.
+           05 FILLER PIC X(20) VALUE '00466468225000066277'.
+           05 FILLER PIC X(20) VALUE '99999999275000089600'.
+       01 WRK-TAB-IRRF REDEFINES WRK-TAB-IRRF-DADOS.
+           05 WRK-IRRF-FAIXA OCCURS 5 TIMES.
+               10 WRK-IRRF-LIMITE      PIC 9(06)V99.
+               10 WRK-IRRF-ALIQUOTA    PIC 9(02)V99.
+               10 WRK-IRRF-PARCELA     PIC 9(06)V99.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESSAR THRU 2000-EXIT
+               UNTIL FIM-DO-ARQUIVO.
+           PERFORM 9999-FINALIZAR THRU 9999-EXIT.
+           STOP RUN.
+
+      ***************************************************
+      * ABRE OS ARQUIVOS E LE O PRIMEIRO FUNCIONARIO
+      ***************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF WRK-FS-EMPLOYEE NOT = '00'
+               DISPLAY 'ERRO AO ABRIR EMPLOYEE-MASTER - FS='
+                   WRK-FS-EMPLOYEE
+               GO TO 9999-EXIT
+           END-IF.
+           OPEN OUTPUT FOLHA-CALCULO-FILE.
+           IF WRK-FS-FOLHA NOT = '00'
+               DISPLAY 'ERRO AO ABRIR FOLHA-CALCULO - FS='
+                   WRK-FS-FOLHA
+               CLOSE EMPLOYEE-MASTER-FILE
+               GO TO 9999-EXIT
+           END-IF.
+           PERFORM 8000-LER-PROXIMO THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * CALCULA OS DESCONTOS E GRAVA A FOLHA DE UM
+      * FUNCIONARIO, DEPOIS LE O PROXIMO REGISTRO
+      ***************************************************
+       2000-PROCESSAR.
+           PERFORM 3000-CALCULAR-INSS THRU 3000-EXIT.
+           PERFORM 4000-CALCULAR-IRRF THRU 4000-EXIT.
+           PERFORM 5000-GRAVAR-FOLHA THRU 5000-EXIT.
+           DISPLAY 'FUNCIONARIO ' WRK-FUNC-NOME.
+           DISPLAY '  BRUTO    ' WRK-FOLHA-SALARIO-BRUTO.
+           DISPLAY '  INSS     ' WRK-FOLHA-VALOR-INSS.
+           DISPLAY '  IRRF     ' WRK-FOLHA-VALOR-IRRF.
+           DISPLAY '  LIQUIDO  ' WRK-FOLHA-SALARIO-LIQ.
+           PERFORM 8000-LER-PROXIMO THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * LOCALIZA A FAIXA DO INSS E CALCULA O DESCONTO
+      ***************************************************
+       3000-CALCULAR-INSS.
+           PERFORM 3100-TESTAR-FAIXA-INSS THRU 3100-EXIT
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > 4
+                   OR WRK-FUNC-SALARIO <= WRK-INSS-LIMITE (WRK-IDX).
+           IF WRK-IDX > 4
+               MOVE WRK-INSS-TETO-VALOR TO WRK-FOLHA-VALOR-INSS
+           ELSE
+               COMPUTE WRK-FOLHA-VALOR-INSS ROUNDED =
+                   WRK-FUNC-SALARIO * WRK-INSS-ALIQUOTA (WRK-IDX) / 100
+                   - WRK-INSS-PARCELA (WRK-IDX)
+               END-COMPUTE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-TESTAR-FAIXA-INSS.
+           CONTINUE.
+       3100-EXIT.
+           EXIT.
+
+      ***************************************************
+      * LOCALIZA A FAIXA DO IRRF E CALCULA O DESCONTO
+      * SOBRE A BASE (BRUTO MENOS INSS)
+      ***************************************************
+       4000-CALCULAR-IRRF.
+           COMPUTE WRK-BASE-IRRF =
+               WRK-FUNC-SALARIO - WRK-FOLHA-VALOR-INSS.
+           PERFORM 4100-TESTAR-FAIXA-IRRF THRU 4100-EXIT
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-BASE-IRRF <= WRK-IRRF-LIMITE (WRK-IDX).
+           COMPUTE WRK-FOLHA-VALOR-IRRF ROUNDED =
+               (WRK-BASE-IRRF * WRK-IRRF-ALIQUOTA (WRK-IDX) / 100)
+               - WRK-IRRF-PARCELA (WRK-IDX).
+           IF WRK-FOLHA-VALOR-IRRF < ZERO
+               MOVE ZERO TO WRK-FOLHA-VALOR-IRRF
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       4100-TESTAR-FAIXA-IRRF.
+           CONTINUE.
+       4100-EXIT.
+           EXIT.
+
+      ***************************************************
+      * MONTA E GRAVA O REGISTRO DE FOLHA CALCULADA
+      ***************************************************
+       5000-GRAVAR-FOLHA.
+           MOVE WRK-FUNC-CPF TO WRK-FOLHA-CPF.
+           MOVE WRK-FUNC-NOME TO WRK-FOLHA-NOME.
+           MOVE WRK-FUNC-SALARIO TO WRK-FOLHA-SALARIO-BRUTO.
+           COMPUTE WRK-FOLHA-TOTAL-DESC =
+               WRK-FOLHA-VALOR-INSS + WRK-FOLHA-VALOR-IRRF.
+           COMPUTE WRK-FOLHA-SALARIO-LIQ =
+               WRK-FOLHA-SALARIO-BRUTO - WRK-FOLHA-TOTAL-DESC.
+           WRITE WRK-FOLHA-REG
+               INVALID KEY
+                   DISPLAY 'ERRO AO GRAVAR FOLHA - CPF '
+                       WRK-FOLHA-CPF
+           END-WRITE.
+       5000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * LE O PROXIMO FUNCIONARIO DO ARQUIVO MESTRE
+      ***************************************************
+       8000-LER-PROXIMO.
+           READ EMPLOYEE-MASTER-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * FECHA OS ARQUIVOS
+      ***************************************************
+       9999-FINALIZAR.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE FOLHA-CALCULO-FILE.
+       9999-EXIT.
+           EXIT.
