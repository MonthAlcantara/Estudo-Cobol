@@ -3,24 +3,198 @@
       ***************************************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR = MONTIVAL JUNIOR
-      * OBJETIVO = RECEBER NOME E SALARIO
+      * OBJETIVO = RECEBER CPF, NOME E SALARIO E GRAVAR
+      * O CADASTRO DO FUNCIONARIO NO ARQUIVO MESTRE
       * IMPRIMIR FORMATADO - USO DA VIRGULA
       * DATA = 14/10/2020
+      * ALTERADO = 09/08/2026 - PERGUNTA A MOEDA/LOCALE E, NO
+      * CASO DE DOLAR, CHAMA O PROGCOB10 PARA EDITAR O SALARIO
+      * NO PADRAO AMERICANO AO INVES DO PADRAO BRASILEIRO
       ***************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO "EMPFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WRK-FUNC-CPF
+               FILE STATUS IS WRK-FS-EMPLOYEE.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITLOG.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY CADASTRO-FUNCIONARIO.
+       FD  AUDIT-LOG-FILE.
+           COPY REGISTRO-AUDITORIA.
        WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(20) VALUE SPACES.
-       77 WRK-SALARIO PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-SALARIO-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-FS-EMPLOYEE   PIC X(02) VALUE ZEROS.
+       77 WRK-FS-AUDITLOG   PIC X(02) VALUE ZEROS.
+       77 WRK-OPERADOR      PIC X(08) VALUE SPACES.
+      ***************FAIXA DE SALARIO CONSIDERADA VALIDA
+       77 WRK-SALARIO-MIN   PIC 9(06)V99 VALUE 1,00.
+       77 WRK-SALARIO-MAX   PIC 9(06)V99 VALUE 50000,00.
+       77 WRK-SALARIO-OK    PIC X(01) VALUE 'N'.
+           88 SALARIO-VALIDO          VALUE 'S'.
+           88 SALARIO-INVALIDO        VALUE 'N'.
+      ***************INDICADOR DE CPF JA CADASTRADO
+       77 WRK-CPF-DUP       PIC X(01) VALUE 'N'.
+           88 CPF-DUPLICADO           VALUE 'S'.
+           88 CPF-NAO-DUPLICADO       VALUE 'N'.
+      ***************MOEDA/LOCALE USADO NA IMPRESSAO DO SALARIO
+       77 WRK-MOEDA         PIC X(01) VALUE 'B'.
+           88 MOEDA-BRL               VALUE 'B'.
+           88 MOEDA-USD               VALUE 'U'.
+       77 WRK-SALARIO-USD-ED PIC X(015) VALUE SPACES.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           ACCEPT WRK-SALARIO FROM CONSOLE.
-           MOVE WRK-SALARIO TO WRK-SALARIO-ED
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-CAPTURAR-DADOS THRU 2000-EXIT.
+           IF CPF-NAO-DUPLICADO
+               PERFORM 3000-GRAVAR-FUNCIONARIO THRU 3000-EXIT
+               PERFORM 4000-GRAVAR-AUDITORIA THRU 4000-EXIT
+           END-IF.
+           IF CPF-NAO-DUPLICADO
       ***************MOSTRA DADOS
-           DISPLAY 'NOME ' WRK-NOME.
-           DISPLAY 'SALARIO ' WRK-SALARIO-ED.
+               DISPLAY 'NOME ' WRK-FUNC-NOME
+               DISPLAY 'DEPARTAMENTO ' WRK-FUNC-DEPARTAMENTO
+               IF MOEDA-USD
+                   CALL 'PROGCOB10' USING WRK-FUNC-SALARIO
+                       WRK-SALARIO-USD-ED
+                   DISPLAY 'SALARIO ' WRK-SALARIO-USD-ED
+               ELSE
+                   DISPLAY 'SALARIO ' WRK-FUNC-SALARIO-ED
+               END-IF
+           END-IF.
+           PERFORM 9999-FINALIZAR THRU 9999-EXIT.
            STOP RUN.
+
+      ***************************************************
+      * IDENTIFICA O OPERADOR E ABRE OS ARQUIVOS
+      ***************************************************
+       1000-INICIALIZAR.
+           DISPLAY 'OPERADOR: '.
+           ACCEPT WRK-OPERADOR FROM CONSOLE.
+           DISPLAY 'MOEDA (B=BRL / U=USD): '.
+           ACCEPT WRK-MOEDA FROM CONSOLE.
+           IF NOT MOEDA-USD
+               SET MOEDA-BRL TO TRUE
+           END-IF.
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           IF WRK-FS-EMPLOYEE = '35'
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+           END-IF.
+           IF WRK-FS-EMPLOYEE NOT = '00'
+               DISPLAY 'ERRO AO ABRIR EMPLOYEE-MASTER - FS='
+                   WRK-FS-EMPLOYEE
+               GO TO 9999-EXIT
+           END-IF.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WRK-FS-AUDITLOG = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF WRK-FS-AUDITLOG NOT = '00'
+               DISPLAY 'ERRO AO ABRIR AUDIT-LOG - FS='
+                   WRK-FS-AUDITLOG
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * CAPTURA CPF, NOME E SALARIO NO CONSOLE
+      ***************************************************
+       2000-CAPTURAR-DADOS.
+           ACCEPT WRK-FUNC-CPF FROM CONSOLE.
+           PERFORM 2050-VERIFICAR-DUPLICIDADE THRU 2050-EXIT.
+           IF CPF-DUPLICADO
+               GO TO 2000-EXIT
+           END-IF.
+           ACCEPT WRK-FUNC-NOME FROM CONSOLE.
+           DISPLAY 'DEPARTAMENTO: '.
+           ACCEPT WRK-FUNC-DEPARTAMENTO FROM CONSOLE.
+           PERFORM 2100-CAPTURAR-SALARIO THRU 2100-EXIT
+               UNTIL SALARIO-VALIDO.
+           MOVE WRK-FUNC-CPF TO WRK-FUNC-CPF-ED.
+           MOVE WRK-FUNC-SALARIO TO WRK-FUNC-SALARIO-ED.
+       2000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * PROCURA O CPF NO ARQUIVO MESTRE ANTES DE CONTINUAR
+      * A DIGITACAO, EVITANDO CADASTRO DUPLICADO
+      ***************************************************
+       2050-VERIFICAR-DUPLICIDADE.
+           SET CPF-NAO-DUPLICADO TO TRUE.
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CPF-DUPLICADO TO TRUE
+                   DISPLAY 'CPF JA CADASTRADO - FUNCIONARIO EXISTENTE'
+                   DISPLAY '  NOME    ' WRK-FUNC-NOME
+                   DISPLAY '  DEPTO   ' WRK-FUNC-DEPARTAMENTO
+                   DISPLAY '  SALARIO ' WRK-FUNC-SALARIO-ED
+           END-READ.
+       2050-EXIT.
+           EXIT.
+
+      ***************************************************
+      * ACEITA O SALARIO E REJEITA ZERO OU FORA DA FAIXA
+      * CONFIGURADA, PEDINDO REDIGITACAO ATE SER VALIDO
+      ***************************************************
+       2100-CAPTURAR-SALARIO.
+           ACCEPT WRK-FUNC-SALARIO FROM CONSOLE.
+           IF WRK-FUNC-SALARIO >= WRK-SALARIO-MIN
+               AND WRK-FUNC-SALARIO <= WRK-SALARIO-MAX
+               SET SALARIO-VALIDO TO TRUE
+           ELSE
+               SET SALARIO-INVALIDO TO TRUE
+               DISPLAY 'SALARIO INVALIDO - REDIGITE O VALOR'
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ***************************************************
+      * GRAVA O REGISTRO NO ARQUIVO MESTRE, CHAVEADO POR CPF
+      ***************************************************
+       3000-GRAVAR-FUNCIONARIO.
+           WRITE WRK-FUNC-REG
+               INVALID KEY
+                   DISPLAY 'ERRO - CPF JA CADASTRADO ' WRK-FUNC-CPF
+           END-WRITE.
+       3000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * GRAVA UMA LINHA DE AUDITORIA COM DATA, HORA,
+      * OPERADOR E OS DADOS DO FUNCIONARIO CAPTURADO
+      ***************************************************
+       4000-GRAVAR-AUDITORIA.
+           MOVE SPACES TO WRK-AUDIT-REG.
+           ACCEPT WRK-AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUDIT-HORA FROM TIME.
+           MOVE WRK-OPERADOR TO WRK-AUDIT-OPERADOR.
+           MOVE 'PROGCOB04' TO WRK-AUDIT-PROGRAMA.
+           MOVE WRK-FUNC-CPF TO WRK-AUDIT-CPF.
+           MOVE WRK-FUNC-NOME TO WRK-AUDIT-NOME.
+           MOVE WRK-FUNC-SALARIO TO WRK-AUDIT-SALARIO.
+           WRITE WRK-AUDIT-REG.
+       4000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * FECHA OS ARQUIVOS
+      ***************************************************
+       9999-FINALIZAR.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE AUDIT-LOG-FILE.
+       9999-EXIT.
+           EXIT.
