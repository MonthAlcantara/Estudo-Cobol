@@ -0,0 +1,25 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB10.
+      ***************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = MONTIVAL JUNIOR
+      * OBJETIVO = SUBROTINA QUE EDITA UM VALOR DE SALARIO NO
+      * PADRAO AMERICANO (SEPARADOR DE MILHAR VIRGULA, PONTO
+      * DECIMAL), PARA USO POR PROGRAMAS QUE RODAM COM
+      * DECIMAL-POINT IS COMMA E PRECISAM, SOB DEMANDA,
+      * IMPRIMIR NO PADRAO DA FILIAL AMERICANA
+      * DATA = 09/08/2026
+      ***************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-VALOR-ED   PIC $ZZZ,ZZ9.99.
+       LINKAGE SECTION.
+       01  LK-VALOR      PIC 9(06)V99.
+       01  LK-VALOR-ED   PIC X(015).
+       PROCEDURE DIVISION USING LK-VALOR LK-VALOR-ED.
+       0000-MAINLINE.
+           MOVE LK-VALOR TO WRK-VALOR-ED.
+           MOVE SPACES TO LK-VALOR-ED.
+           MOVE WRK-VALOR-ED TO LK-VALOR-ED.
+           GOBACK.
