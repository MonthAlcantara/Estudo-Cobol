@@ -3,21 +3,135 @@
       ***************************************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR = MONTIVAL JUNIOR
-      * OBJETIVO = RECEBER CPF
-      * IMPRIMIR FORMATADO - CPF
+      * OBJETIVO = RECEBER CPF, VALIDAR OS DIGITOS
+      * VERIFICADORES (MODULO 11) E IMPRIMIR FORMATADO
       * DATA = 14/10/2020
       ***************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITLOG.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+           COPY REGISTRO-AUDITORIA.
        WORKING-STORAGE SECTION.
-       77 WRK-CPF       PIC X(11) VALUE ZEROS.
-       77 WRK-CPF-ED    PIC ZZZ.ZZZ.ZZ9/99.
+           COPY CADASTRO-FUNCIONARIO.
+       77 WRK-FS-AUDITLOG  PIC X(02) VALUE ZEROS.
+       77 WRK-OPERADOR     PIC X(08) VALUE SPACES.
+       77 WRK-CPF-ENTRADA PIC X(14) VALUE SPACES.
+      ***************CAMPOS DA LIMPEZA DE PONTUACAO DO CPF
+       77 WRK-CHAR        PIC X(01) VALUE SPACE.
+       77 WRK-POS-ENTRADA PIC 9(02) VALUE ZERO COMP.
+       77 WRK-POS-CPF     PIC 9(02) VALUE ZERO COMP.
+      ***************CAMPOS DA VALIDACAO DO CPF (MODULO 11)
+       77 WRK-CPF-OK     PIC X(01) VALUE 'N'.
+           88 CPF-VALIDO           VALUE 'S'.
+           88 CPF-INVALIDO         VALUE 'N'.
        PROCEDURE DIVISION.
-           ACCEPT WRK-CPF FROM CONSOLE.
-           MOVE WRK-CPF TO WRK-CPF-ED.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 1500-CAPTURAR THRU 1500-EXIT.
+           PERFORM 2000-VALIDAR-CPF THRU 2000-EXIT.
+           PERFORM 4000-GRAVAR-AUDITORIA THRU 4000-EXIT.
+           IF CPF-INVALIDO
+               DISPLAY 'CPF INVALIDO - DIGITO VERIFICADOR NAO CONFERE'
+               GO TO 9999-EXIT
+           END-IF.
+           PERFORM 3000-FORMATAR THRU 3000-EXIT.
       ***************MOSTRA DADOS
-           DISPLAY 'CPF ' WRK-CPF-ED.
+           DISPLAY 'CPF ' WRK-FUNC-CPF-ED.
+       9999-EXIT.
+           CLOSE AUDIT-LOG-FILE.
            STOP RUN.
+
+      ***************************************************
+      * IDENTIFICA O OPERADOR E ABRE O LOG DE AUDITORIA
+      ***************************************************
+       1000-INICIALIZAR.
+           DISPLAY 'OPERADOR: '.
+           ACCEPT WRK-OPERADOR FROM CONSOLE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WRK-FS-AUDITLOG = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF WRK-FS-AUDITLOG NOT = '00'
+               DISPLAY 'ERRO AO ABRIR AUDIT-LOG - FS='
+                   WRK-FS-AUDITLOG
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * CAPTURA O CPF DIGITADO NO CONSOLE, JA COM OU SEM
+      * A PONTUACAO (PONTOS E TRACO), E EXTRAI OS DIGITOS
+      ***************************************************
+       1500-CAPTURAR.
+           ACCEPT WRK-CPF-ENTRADA FROM CONSOLE.
+           PERFORM 1100-LIMPAR-CPF THRU 1100-EXIT.
+       1500-EXIT.
+           EXIT.
+
+      ***************************************************
+      * DESCARTA QUALQUER CARACTERE QUE NAO SEJA DIGITO,
+      * MONTANDO O CPF COM OS 11 NUMEROS RESTANTES
+      ***************************************************
+       1100-LIMPAR-CPF.
+           MOVE ZEROS TO WRK-FUNC-CPF.
+           MOVE ZERO TO WRK-POS-CPF.
+           PERFORM 1200-COPIAR-DIGITO THRU 1200-EXIT
+               VARYING WRK-POS-ENTRADA FROM 1 BY 1
+               UNTIL WRK-POS-ENTRADA > 14.
+       1100-EXIT.
+           EXIT.
+
+       1200-COPIAR-DIGITO.
+           MOVE WRK-CPF-ENTRADA (WRK-POS-ENTRADA:1) TO WRK-CHAR.
+           IF WRK-CHAR >= '0' AND WRK-CHAR <= '9'
+               ADD 1 TO WRK-POS-CPF
+               IF WRK-POS-CPF <= 11
+                   MOVE WRK-CHAR TO WRK-FUNC-CPF (WRK-POS-CPF:1)
+               END-IF
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      ***************************************************
+      * CALCULA OS DOIS DIGITOS VERIFICADORES (MODULO 11)
+      * E COMPARA COM OS DIGITOS 10 E 11 DO CPF DIGITADO -
+      * CALCULO FEITO NA SUBROTINA PROGCOB13, COMPARTILHADA
+      * COM A CARGA EM LOTE (PROGCOB08)
+      ***************************************************
+       2000-VALIDAR-CPF.
+           CALL 'PROGCOB13' USING WRK-FUNC-CPF WRK-CPF-OK.
+       2000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * MONTA O CPF EDITADO PARA IMPRESSAO
+      ***************************************************
+       3000-FORMATAR.
+           MOVE WRK-FUNC-CPF TO WRK-FUNC-CPF-ED.
+       3000-EXIT.
+           EXIT.
+
+      ***************************************************
+      * GRAVA UMA LINHA DE AUDITORIA COM DATA, HORA,
+      * OPERADOR E O CPF DIGITADO (VALIDO OU NAO)
+      ***************************************************
+       4000-GRAVAR-AUDITORIA.
+           MOVE SPACES TO WRK-AUDIT-REG.
+           ACCEPT WRK-AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUDIT-HORA FROM TIME.
+           MOVE WRK-OPERADOR TO WRK-AUDIT-OPERADOR.
+           MOVE 'PROGCOB05' TO WRK-AUDIT-PROGRAMA.
+           MOVE WRK-FUNC-CPF TO WRK-AUDIT-CPF.
+           WRITE WRK-AUDIT-REG.
+       4000-EXIT.
+           EXIT.
